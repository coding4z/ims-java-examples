@@ -5,13 +5,56 @@
         Repository.
             Class CobolToJava
                     is "cobolToJava.CobolToJava".
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      *   CUST-INPUT-FILE carries the batch of CUSTOMER-INFO records
+      *   to hand to Java in this run.  If it isn't allocated we fall
+      *   back to a single built-in record so the program still runs
+      *   standalone the way it always has.
+            SELECT CUST-INPUT-FILE ASSIGN TO "CUSTIN"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS CUST-INPUT-STATUS.
+
+      *   JAVA-CONTROL-FILE carries the method name/signature and the
+      *   batch chunk size to use for this run; absent, we default to
+      *   the original runTest hookup.
+            SELECT JAVA-CONTROL-FILE ASSIGN TO "JAVACTL"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS JAVA-CONTROL-STATUS.
+
+      *   CHECKPOINT-FILE records the last customer key known to have
+      *   completed, so a rerun after a JVM startup failure can pick
+      *   up where the previous run left off.
+            SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTDS"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS CHECKPOINT-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  CUST-INPUT-FILE
+            RECORDING MODE IS F.
+        01  CUST-INPUT-RECORD          PIC X(23).
+
+        FD  JAVA-CONTROL-FILE
+            RECORDING MODE IS F.
+        COPY JAVACTL.
+
+        FD  CHECKPOINT-FILE
+            RECORDING MODE IS F.
+        COPY CHKPT.
 
         WORKING-STORAGE SECTION.
         77  FILLER               PIC X(16) VALUE '*** BEGIN WS ***'.
-        
+
+        01 CURRENT-PROGRAM-ID       PIC X(8) VALUE "COBTOJAV".
+
+        01 CUST-INPUT-STATUS        PIC X(2) VALUE "00".
+        01 JAVA-CONTROL-STATUS      PIC X(2) VALUE "00".
+        01 CHECKPOINT-STATUS        PIC X(2) VALUE "00".
+
         01 VM-ARGS-PTR USAGE POINTER.
-        
+
         01 VM-INIT-ARGS.
           05  VERSION             PIC S9(9) BINARY VALUE 65538.
           05  NUMBER-OF-OPTIONS   PIC S9(9) BINARY.
@@ -21,84 +64,333 @@
         01 VM-OPTIONS.
           05  OPTIONS-STRING-PTR                   USAGE POINTER.
           05  EXTRA-INFO-PTR                       USAGE POINTER.
-          
+
         01 RC2                     PIC S9(9) BINARY.
 
         01 JVM-PTR                 USAGE POINTER.
         01 ENV-PTR                 USAGE POINTER.
-        
+
       * CLASSPATH Parameters
+      *   The jar directory used to build the -Djava.class.path
+      *   option now comes from the CLASSPATH_JAR_DIR environment
+      *   variable so each environment (dev/test/prod) can point at
+      *   its own jar location without a source change.  If the
+      *   variable isn't set we fall back to the historical /tmp.
         01 CLASSPATH               PIC X(500).
-       
+        01 CLASSPATH-JAR-DIR       PIC X(250) VALUE SPACES.
+        01 CLASSPATH-ENV-NAME      PIC X(17)  VALUE "CLASSPATH_JAR_DIR".
+        01 DEFAULT-CLASSPATH-DIR   PIC X(4)   VALUE "/tmp".
+
+      *   Batch processing controls (one JNI call moves a whole chunk
+      *   of CUSTOMER-INFO records instead of one record per call).
+        COPY CUSTBATC.
+        01 BATCH-CHUNK-SIZE         PIC 9(4) BINARY VALUE 100.
+        01 BATCH-ENTRY-INDEX        PIC 9(4) BINARY.
+        01 MORE-INPUT-SWITCH        PIC X(1) VALUE "Y".
+           88 NO-MORE-INPUT                   VALUE "N".
+        01 SINGLE-RECORD-MODE-SWITCH PIC X(1) VALUE "N".
+           88 IN-SINGLE-RECORD-MODE           VALUE "Y".
+        01 SINGLE-RECORD-DONE-SWITCH PIC X(1) VALUE "N".
+           88 SINGLE-RECORD-IS-DONE           VALUE "Y".
+
+      *   Before-images of each slot in the current chunk, captured
+      *   before the EBCDIC-to-ASCII conversion so the audit journal
+      *   can show what Java actually changed.
+        01 CUSTOMER-INFO-BEFORE-TABLE.
+           05 CUSTOMER-INFO-BEFORE-ENTRY OCCURS 500 TIMES PIC X(23).
+        01 BEFORE-STAGING-AREA.
+           05 BEFORE-STAGING-NAME  PIC X(6).
+           05 BEFORE-STAGING-JOB   PIC X(8).
+           05 BEFORE-STAGING-DATE  PIC X(9).
+
+      *   Restart/resume tracking.  LAST-CHECKPOINT-STAGE lets
+      *   INITIALIZE-RUN tell a checkpoint left behind by an
+      *   in-progress (failed) run from one left behind by a prior
+      *   run that finished cleanly -- CHKPTDS is DISP=MOD and so
+      *   accumulates across batch windows, and a completed window's
+      *   key is never a record this window's CUSTIN is expected to
+      *   contain.
+        01 LAST-CHECKPOINT-KEY      PIC X(6) VALUE SPACES.
+        01 LAST-CHECKPOINT-STAGE    PIC X(10) VALUE SPACES.
+        01 RESUME-KEY               PIC X(6) VALUE SPACES.
+        01 SKIP-UNTIL-RESUME-SWITCH PIC X(1) VALUE "N".
+           88 STILL-SKIPPING-TO-RESUME        VALUE "Y".
+        01 CHECKPOINT-STAGE-TO-WRITE PIC X(10).
+
+      *   Correlation id assigned to each CUSTOMER-INFO record as it
+      *   crosses into Java, so it can be traced through the audit
+      *   journal end to end.
+        01 NEXT-CORRELATION-ID      PIC 9(9) VALUE 0.
+        01 CURRENT-CORRELATION-ID   PIC 9(9).
+
+      *   SPACES here is the sentinel AUDITLOG recognizes as "close
+      *   the journal" instead of "write a record" -- passed at the
+      *   end of the run so a caller further up the chain (the
+      *   regression driver) can safely open AUDITJRN for INPUT
+      *   without racing AUDITLOG's still-open EXTEND handle.
+        01 AUDIT-CLOSE-REQUEST      PIC X(8) VALUE SPACES.
+
+      *   Set whenever a JVM-level failure occurs so the mainline can
+      *   skip straight to a clean exit with a nonzero RETURN-CODE.
+        01 JVM-FAILURE-SWITCH        PIC X(1) VALUE "N".
+           88 JVM-STARTUP-FAILED               VALUE "Y".
+
+      *   Set once JNI_CreateJavaVM itself has returned success, so
+      *   DestroyJavaVM still runs to release the JVM it created even
+      *   when a later step (FindClass, GetStaticMethodId) fails --
+      *   only a failed JNI_CreateJavaVM means there is no JVM handle
+      *   to tear down.
+        01 JVM-CREATED-SWITCH        PIC X(1) VALUE "N".
+           88 JVM-WAS-CREATED                  VALUE "Y".
+
+      *   Work area used to stage one batch slot's fields at a time.
+        COPY CUSTINFO.
+
         77  FILLER               PIC X(16) VALUE '*** END WS   ***'.
 
         LOCAL-STORAGE SECTION.
-        01 class-ref 
+        01 class-ref
            object reference CobolToJava value null.
         01 class-name             PICTURE X(50).
         01 len                    pic 9(9) binary.
-        
-        01 METHOD-NAME            PIC X(30).
+
+      *   One byte wider than JC-METHOD-NAME/JC-SIGNATURE-NAME so the
+      *   null terminator GetStaticMethodId needs always has room
+      *   after the longest config-driven value the STRING below can
+      *   produce, even when that value fills its JAVACTL field end
+      *   to end.
+        01 METHOD-NAME            PIC X(81).
         01 METHOD-NAME-PTR        USAGE POINTER.
-        
+
         01 JAVA-METHOD-ID         PIC S9(9) BINARY.
-        
-        01 SIGNATURE-NAME         PIC X(30).
+
+        01 SIGNATURE-NAME         PIC X(81).
         01 SIGNATURE-NAME-PTR     USAGE POINTER.
-       
-        01  CUSTOMER-INFO.
-           05  CUSTOMER-INFO-NAME  PIC x(6).
-           05  CUSTOMER-INFO-JOB   PIC x(8).
-           05  CUSTOMER-INFO-DATE  PIC x(9).
-       
-        01 CUSTOMER-INFO-PTR      USAGE POINTER.
-        01 CUSTOMER-INFO-LEN      PIC  S9(18) COMP-5.
+
+        01 CUSTOMER-INFO-BATCH-PTR       USAGE POINTER.
+        01 CUSTOMER-INFO-BATCH-LEN       PIC  S9(18) COMP-5.
         01 CUSTOMER-INFO-BYTE-BUFFER-PTR USAGE POINTER.
 
         LINKAGE SECTION.
-        
+
         COPY JNI.
-        
+
         01 JVM PIC S9(9) BINARY.
-        
+
         PROCEDURE DIVISION.
             DISPLAY "COBTOJAV: Entering".
 
-            PERFORM JNI-LOOKUPS THRU JNI-LOOKUPS-END.
-            
-            PERFORM CALL-JAVA THRU CALL-JAVA-END.
-            
+            PERFORM INITIALIZE-RUN THRU INITIALIZE-RUN-END.
+
+      *   INITIALIZE-RUN can itself set JVM-STARTUP-FAILED (a
+      *   JAVACTL config value too long to null-terminate) -- skip
+      *   straight past the JVM lookups in that case rather than
+      *   attempting them against a method/signature name we already
+      *   know is bad.
+            IF NOT JVM-STARTUP-FAILED
+               PERFORM JNI-LOOKUPS THRU JNI-LOOKUPS-END
+            END-IF.
+
+            IF NOT JVM-STARTUP-FAILED
+               PERFORM PROCESS-BATCH-CHUNK THRU PROCESS-BATCH-CHUNK-END
+                  UNTIL NO-MORE-INPUT
+
+      *   Mark this window as cleanly finished so the next run's
+      *   INITIALIZE-RUN does not mistake this run's last key for an
+      *   in-progress resume point.
+               MOVE "COMPLETE" TO CHECKPOINT-STAGE-TO-WRITE
+               PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-END
+            END-IF.
+
+      *   Tear down the JVM whenever JNI_CreateJavaVM actually handed
+      *   us one, even if a later lookup (FindClass,
+      *   GetStaticMethodId) is what ultimately failed the run --
+      *   otherwise those two failure paths leak the JVM.
+            IF JVM-WAS-CREATED
+               PERFORM SHUTDOWN-JAVA THRU SHUTDOWN-JAVA-END
+            END-IF.
+
+            PERFORM CLOSE-RUN THRU CLOSE-RUN-END.
+
             DISPLAY "COBTOJAV: Exiting".
-            
+
             GOBACK.
-        
+
+      *   INITIALIZE-RUN reads the optional control record (method
+      *   name/signature/batch size -- so one driver can dispatch to
+      *   whichever Java method this run needs) and opens the
+      *   customer input file, falling back to the historical single
+      *   hard-coded record when no input file is allocated.  It also
+      *   reads any prior checkpoint so a rerun after a JVM startup
+      *   failure resumes instead of reprocessing or skipping records.
+        INITIALIZE-RUN.
+            MOVE z"runTest" TO METHOD-NAME.
+            MOVE z"(Ljava/nio/ByteBuffer;)V" TO SIGNATURE-NAME.
+
+            OPEN INPUT JAVA-CONTROL-FILE.
+            IF JAVA-CONTROL-STATUS = "00"
+               READ JAVA-CONTROL-FILE
+               IF JAVA-CONTROL-STATUS = "00"
+      *   METHOD-NAME/SIGNATURE-NAME are handed to GetStaticMethodId
+      *   as null-terminated C strings -- the z"..." literals used
+      *   for the built-in runTest defaults supply that null
+      *   implicitly, so a config-driven name from JAVACTL has to
+      *   have one spliced in explicitly the same way.  ON OVERFLOW
+      *   is the backstop for a config value that somehow still
+      *   doesn't leave room for that terminator -- fail the run
+      *   with a clear RETURN-CODE instead of handing GetStaticMethodId
+      *   an unterminated string to read past.
+                  MOVE SPACES TO METHOD-NAME
+                  STRING JC-METHOD-NAME DELIMITED BY SPACE
+                         X"00"          DELIMITED BY SIZE
+                         INTO METHOD-NAME
+                     ON OVERFLOW
+                        DISPLAY "ERROR: JC-METHOD-NAME TOO LONG"
+                        MOVE 32 TO RETURN-CODE
+                        SET JVM-STARTUP-FAILED TO TRUE
+                  END-STRING
+                  MOVE SPACES TO SIGNATURE-NAME
+                  STRING JC-SIGNATURE-NAME DELIMITED BY SPACE
+                         X"00"             DELIMITED BY SIZE
+                         INTO SIGNATURE-NAME
+                     ON OVERFLOW
+                        DISPLAY "ERROR: JC-SIGNATURE-NAME TOO LONG"
+                        MOVE 32 TO RETURN-CODE
+                        SET JVM-STARTUP-FAILED TO TRUE
+                  END-STRING
+                  IF JC-BATCH-SIZE > 0
+                     MOVE JC-BATCH-SIZE TO BATCH-CHUNK-SIZE
+                  END-IF
+               END-IF
+               CLOSE JAVA-CONTROL-FILE
+            END-IF.
+            IF BATCH-CHUNK-SIZE > 500
+               MOVE 500 TO BATCH-CHUNK-SIZE
+            END-IF.
+
+            OPEN INPUT CUST-INPUT-FILE.
+            IF CUST-INPUT-STATUS NOT = "00"
+               SET IN-SINGLE-RECORD-MODE TO TRUE
+            END-IF.
+
+            OPEN INPUT CHECKPOINT-FILE.
+            IF CHECKPOINT-STATUS = "00"
+               PERFORM READ-LAST-CHECKPOINT THRU
+                       READ-LAST-CHECKPOINT-END
+                  UNTIL CHECKPOINT-STATUS NOT = "00"
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+      *   A checkpoint only means "resume here" when it was left by a
+      *   run that did not reach a clean finish -- a "COMPLETE" stage
+      *   marks the end of a prior window that already finished, and
+      *   its key has no business being looked for in this window's
+      *   CUSTIN.  Clear the stale key in that case (and in the no-op
+      *   case where there was no key at all) so it can't ride along
+      *   into this window's own checkpoint records.
+            IF LAST-CHECKPOINT-KEY NOT = SPACES
+               AND LAST-CHECKPOINT-STAGE NOT = "COMPLETE"
+               MOVE LAST-CHECKPOINT-KEY TO RESUME-KEY
+               SET STILL-SKIPPING-TO-RESUME TO TRUE
+            ELSE
+               MOVE SPACES TO LAST-CHECKPOINT-KEY
+            END-IF.
+
+            OPEN EXTEND CHECKPOINT-FILE.
+            IF CHECKPOINT-STATUS = "05" OR CHECKPOINT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+            END-IF.
+        INITIALIZE-RUN-END.
+            EXIT.
+
+        READ-LAST-CHECKPOINT.
+            READ CHECKPOINT-FILE
+            IF CHECKPOINT-STATUS = "00"
+               MOVE CHKPT-LAST-KEY TO LAST-CHECKPOINT-KEY
+               MOVE CHKPT-STAGE    TO LAST-CHECKPOINT-STAGE
+            END-IF.
+        READ-LAST-CHECKPOINT-END.
+            EXIT.
+
+        CLOSE-RUN.
+            IF NOT IN-SINGLE-RECORD-MODE
+               CLOSE CUST-INPUT-FILE
+            END-IF.
+            CLOSE CHECKPOINT-FILE.
+
+            CALL "AUDITLOG" USING AUDIT-CLOSE-REQUEST
+                                   CURRENT-CORRELATION-ID
+                                   BEFORE-STAGING-AREA
+                                   CUSTOMER-INFO.
+        CLOSE-RUN-END.
+            EXIT.
+
       *   JNI-LOOKUPS will use Java Native Interface functions to:
       *   - launch the JVM
       *   - lookup and return the Java class reference
       *   - lookup and return the Java method within the above class
+      *   RETURN-CODE values 20/24/28/32 (the last set by
+      *   INITIALIZE-RUN, above) are reserved for JVM startup
+      *   failures, kept clear of the 0/8/12/16 range COB1 uses for
+      *   its own job-code/date validation outcomes so a single
+      *   RETURN-CODE can't be misread as the wrong kind of failure.
         JNI-LOOKUPS.
-              Move z"-Djava.class.path=/tmp" to CLASSPATH.
-              
+      *   Build the -Djava.class.path option from the externalized
+      *   jar directory (environment variable, defaulting to /tmp)
+      *   instead of a hard-coded literal.
+              DISPLAY CLASSPATH-ENV-NAME UPON ENVIRONMENT-NAME.
+              ACCEPT CLASSPATH-JAR-DIR FROM ENVIRONMENT-VALUE.
+              IF CLASSPATH-JAR-DIR = SPACES
+                 MOVE DEFAULT-CLASSPATH-DIR TO CLASSPATH-JAR-DIR
+              END-IF.
+
+      *   OPTIONS-STRING-PTR below is handed straight to
+      *   JNI_CreateJavaVM, which reads it as a null-terminated C
+      *   string -- so the option text itself must end in X"00", not
+      *   just be followed by the trailing spaces this MOVE leaves in
+      *   the rest of the buffer.
+              MOVE SPACES TO CLASSPATH.
+              STRING "-Djava.class.path=" DELIMITED BY SIZE
+                     CLASSPATH-JAR-DIR    DELIMITED BY SPACE
+                     X"00"                DELIMITED BY SIZE
+                     INTO CLASSPATH
+              END-STRING.
+
+      *   Write a checkpoint before the JVM is created: if
+      *   JNI_CreateJavaVM itself fails, a rerun resumes from the
+      *   last key that completed in a prior run rather than from
+      *   scratch.
+              MOVE "JVM-START" TO CHECKPOINT-STAGE-TO-WRITE.
+              PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-END.
+
               SET OPTIONS-STRING-PTR TO ADDRESS OF CLASSPATH.
-              
+
               MOVE 1 TO NUMBER-OF-OPTIONS.
-              
+
               SET OPTIONS-PTR TO ADDRESS OF VM-OPTIONS.
-              
+
               SET VM-ARGS-PTR TO ADDRESS OF VM-INIT-ARGS.
-              
+
               CALL "JNI_CreateJavaVM"
                    USING JVM-PTR ENV-PTR VM-INIT-ARGS
                    RETURNING RC2.
 
               DISPLAY "JNI_CreateJavaVM: " RC2.
-        
+
+              IF RC2 NOT = 0
+                 DISPLAY "ERROR CREATING JVM, RC2=" RC2
+                 MOVE 20 TO RETURN-CODE
+                 SET JVM-STARTUP-FAILED TO TRUE
+                 GO TO JNI-LOOKUPS-END
+              END-IF.
+
+              SET JVM-WAS-CREATED TO TRUE.
+
               DISPLAY "COBTOJAV: Lookup Java class and method".
-              
+
               Set address of JNIEnv to JNIEnvPtr.
 
               Set address of JNINativeInterface to JNIEnv.
-                 
+
       *   Convert the fully qualified Java class name
       *   from EBCDIC to UTF-8 (ASCII) using __etoa function
               Move z"cobolToJava/CobolToJava" to class-name.
@@ -108,80 +400,265 @@
       *   Issue JNI call FindClass to lookup and load the Java class
               Call FindClass using by value JNIEnvPtr
                       address of class-name returning class-ref.
-                 
+
               If class-ref = null
                  DISPLAY "ERROR LOADING CLASS: " class-name
-                 Goback
+                 MOVE 24 TO RETURN-CODE
+                 SET JVM-STARTUP-FAILED TO TRUE
+                 GO TO JNI-LOOKUPS-END
               End-if.
-                 
-      *   Convert Java method name from EBCDIC to ASCII
-              Move z"runTest" to METHOD-NAME.
-              Call "__etoa" using by value address of METHOD-NAME 
+
+      *   Convert the configured Java method name from EBCDIC to
+      *   ASCII (method name/signature come from JAVACTL -- see
+      *   INITIALIZE-RUN -- instead of always being "runTest").
+              Call "__etoa" using by value address of METHOD-NAME
                             returning len.
-                        
-      *   Convert Java signature from EBCDIC to ASCII
-              Move z"(Ljava/nio/ByteBuffer;)V" to SIGNATURE-NAME.
-              Call "__etoa" using by value address of SIGNATURE-NAME 
+
+      *   Convert the configured Java signature from EBCDIC to ASCII
+              Call "__etoa" using by value address of SIGNATURE-NAME
                              returning len.
 
               SET METHOD-NAME-PTR TO ADDRESS OF METHOD-NAME.
               SET SIGNATURE-NAME-PTR TO ADDRESS OF SIGNATURE-NAME.
 
-      *   Look up the reference to the runTest method within 
-      *   the CobolToJava Java class.                  
+      *   Look up the reference to the configured method within
+      *   the CobolToJava Java class.
               CALL GetStaticMethodId USING BY VALUE JNIEnvPtr
                                                  class-ref
                                                  METHOD-NAME-PTR
                                                  SIGNATURE-NAME-PTR
                                           RETURNING JAVA-METHOD-ID.
-                            
+
               If JAVA-METHOD-ID = 0
                  Display "Error occurred while getting JAVA-METHOD-ID"
-                 Stop run
-              End-if. 
-
-      *   Use the JNI function NewDirectByteBuffer
-      *   to wrap the existing COBOL storage CUSTOMER-INFO
-      *   into a Java ByteBuffer object that can share storage
-      *   between Java and COBOL.
-              COMPUTE CUSTOMER-INFO-LEN = LENGTH OF CUSTOMER-INFO.
-              SET CUSTOMER-INFO-PTR TO ADDRESS OF CUSTOMER-INFO.
-              
-              Call NewDirectByteBuffer USING BY VALUE JNIEnvPtr
-                                        CUSTOMER-INFO-PTR
-                                        CUSTOMER-INFO-LEN
-                             returning CUSTOMER-INFO-BYTE-BUFFER-PTR.
+                 MOVE 28 TO RETURN-CODE
+                 SET JVM-STARTUP-FAILED TO TRUE
+                 GO TO JNI-LOOKUPS-END
+              End-if.
         JNI-LOOKUPS-END.
+              EXIT.
+
+      *   PROCESS-BATCH-CHUNK loads the next chunk of CUSTOMER-INFO
+      *   records (or the single built-in fallback record), wraps the
+      *   whole chunk in one JNI ByteBuffer, and calls the configured
+      *   Java method once for the whole chunk.
+        PROCESS-BATCH-CHUNK.
+              MOVE "PRE-CALL" TO CHECKPOINT-STAGE-TO-WRITE.
+              PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-END.
+
+              PERFORM LOAD-BATCH-CHUNK THRU LOAD-BATCH-CHUNK-END.
+
+              IF CUSTOMER-INFO-COUNT > 0
+                 PERFORM DISPLAY-AND-CAPTURE-BEFORE THRU
+                         DISPLAY-AND-CAPTURE-BEFORE-END
+
+                 PERFORM TRANSLATE-CHUNK-TO-ASCII THRU
+                         TRANSLATE-CHUNK-TO-ASCII-END
+
+                 COMPUTE CUSTOMER-INFO-BATCH-LEN =
+                         LENGTH OF CUSTOMER-INFO-BATCH
+                 SET CUSTOMER-INFO-BATCH-PTR TO
+                         ADDRESS OF CUSTOMER-INFO-BATCH
+
+                 Call NewDirectByteBuffer USING BY VALUE JNIEnvPtr
+                                           CUSTOMER-INFO-BATCH-PTR
+                                           CUSTOMER-INFO-BATCH-LEN
+                                returning CUSTOMER-INFO-BYTE-BUFFER-PTR
+
+      *   Use the JNI function CallStaticVoidMethod to call the
+      *   configured Java method in the CobolToJava class
+                 CALL CallStaticVoidMethod using
+                                  by value JNIEnvPtr
+                                  by value class-ref
+                                  by value JAVA-METHOD-ID
+                                  by value CUSTOMER-INFO-BYTE-BUFFER-PTR
+
+                 PERFORM TRANSLATE-CHUNK-TO-EBCDIC THRU
+                         TRANSLATE-CHUNK-TO-EBCDIC-END
+
+                 PERFORM REPORT-CHUNK-RESULTS THRU
+                         REPORT-CHUNK-RESULTS-END
+
+                 MOVE "POST-CALL" TO CHECKPOINT-STAGE-TO-WRITE
+                 PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-END
+              END-IF.
+        PROCESS-BATCH-CHUNK-END.
+              EXIT.
+
+      *   Loads up to BATCH-CHUNK-SIZE records into CUSTOMER-INFO-
+      *   BATCH, either from CUST-INPUT-FILE or, when no input file
+      *   is allocated, the single historical built-in record.
+        LOAD-BATCH-CHUNK.
+              MOVE 0 TO CUSTOMER-INFO-COUNT.
+
+              IF IN-SINGLE-RECORD-MODE
+                 IF NOT SINGLE-RECORD-IS-DONE
+                    MOVE "KEVIN"    TO CUSTOMER-INFO-NAME
+                    MOVE "Engineer" TO CUSTOMER-INFO-JOB
+                    MOVE "02/12/17" TO CUSTOMER-INFO-DATE
+                    ADD 1 TO CUSTOMER-INFO-COUNT
+                    MOVE CUSTOMER-INFO TO
+                         CUSTOMER-INFO-ENTRY (CUSTOMER-INFO-COUNT)
+                    SET SINGLE-RECORD-IS-DONE TO TRUE
+                 END-IF
+                 SET NO-MORE-INPUT TO TRUE
+              ELSE
+                 PERFORM LOAD-ONE-INPUT-RECORD THRU
+                         LOAD-ONE-INPUT-RECORD-END
+                    UNTIL CUST-INPUT-STATUS NOT = "00"
+                       OR CUSTOMER-INFO-COUNT = BATCH-CHUNK-SIZE
+                 IF CUST-INPUT-STATUS NOT = "00"
+                    SET NO-MORE-INPUT TO TRUE
+                 END-IF
+              END-IF.
+        LOAD-BATCH-CHUNK-END.
+              EXIT.
+
+        LOAD-ONE-INPUT-RECORD.
+              READ CUST-INPUT-FILE.
+              IF CUST-INPUT-STATUS = "00"
+                 MOVE CUST-INPUT-RECORD TO CUSTOMER-INFO
+                 IF STILL-SKIPPING-TO-RESUME
+                    IF CUSTOMER-INFO-NAME = RESUME-KEY
+                       MOVE "N" TO SKIP-UNTIL-RESUME-SWITCH
+                    END-IF
+                 ELSE
+                    ADD 1 TO CUSTOMER-INFO-COUNT
+                    MOVE CUST-INPUT-RECORD TO
+                         CUSTOMER-INFO-ENTRY (CUSTOMER-INFO-COUNT)
+                 END-IF
+              END-IF.
+        LOAD-ONE-INPUT-RECORD-END.
+              EXIT.
+
+      *   Displays the "before" values for every slot in the chunk
+      *   and saves a copy of each one (while it is still EBCDIC) so
+      *   the audit journal can show what Java actually changed.
+        DISPLAY-AND-CAPTURE-BEFORE.
+              MOVE 1 TO BATCH-ENTRY-INDEX.
+              PERFORM DISPLAY-AND-CAPTURE-ONE-BEFORE THRU
+                      DISPLAY-AND-CAPTURE-ONE-BEFORE-END
+                 UNTIL BATCH-ENTRY-INDEX > CUSTOMER-INFO-COUNT.
+        DISPLAY-AND-CAPTURE-BEFORE-END.
+              EXIT.
+
+        DISPLAY-AND-CAPTURE-ONE-BEFORE.
+              MOVE CUSTOMER-INFO-ENTRY (BATCH-ENTRY-INDEX) TO
+                   CUSTOMER-INFO-BEFORE-ENTRY (BATCH-ENTRY-INDEX).
+              MOVE CUSTOMER-INFO-ENTRY (BATCH-ENTRY-INDEX) TO
+                   CUSTOMER-INFO.
 
-        CALL-JAVA.
-              MOVE "KEVIN" TO CUSTOMER-INFO-NAME.
-              MOVE "Engineer" TO CUSTOMER-INFO-JOB.
-              MOVE "02/12/17" TO CUSTOMER-INFO-DATE.
-              
               DISPLAY "COBOL>> CUSTOMER-INFO values "
                                         "before calling Java".
-              DISPLAY "COBOL>> CUSTOMER-INFO-NAME : " 
+              DISPLAY "COBOL>> CUSTOMER-INFO-NAME : "
                                         CUSTOMER-INFO-NAME.
-              DISPLAY "COBOL>> CUSTOMER-INFO-JOB  : " 
+              DISPLAY "COBOL>> CUSTOMER-INFO-JOB  : "
                                         CUSTOMER-INFO-JOB.
-              DISPLAY "COBOL>> CUSTOMER-INFO-DATE : " 
+              DISPLAY "COBOL>> CUSTOMER-INFO-DATE : "
                                         CUSTOMER-INFO-DATE.
-              
-      *   Use the JNI function CallStaticVoidMethod to call the
-      *   Java runTest method in the CobolToJava class
-              CALL CallStaticVoidMethod using 
-                               by value JNIEnvPtr
-                               by value class-ref
-                               by value JAVA-METHOD-ID
-                               by value CUSTOMER-INFO-BYTE-BUFFER-PTR.
-                                             
+
+              ADD 1 TO BATCH-ENTRY-INDEX.
+        DISPLAY-AND-CAPTURE-ONE-BEFORE-END.
+              EXIT.
+
+      *   Convert each business-data field in the chunk from EBCDIC
+      *   to ASCII before Java sees it, the same way the class name,
+      *   method name, and signature already are -- otherwise the
+      *   buffer is only readable by Java because our test data
+      *   happens to be plain ASCII-safe text.
+        TRANSLATE-CHUNK-TO-ASCII.
+              MOVE 1 TO BATCH-ENTRY-INDEX.
+              PERFORM TRANSLATE-ONE-ENTRY-TO-ASCII THRU
+                      TRANSLATE-ONE-ENTRY-TO-ASCII-END
+                 UNTIL BATCH-ENTRY-INDEX > CUSTOMER-INFO-COUNT.
+        TRANSLATE-CHUNK-TO-ASCII-END.
+              EXIT.
+
+        TRANSLATE-ONE-ENTRY-TO-ASCII.
+              CALL "__etoa_l" USING
+                      BY VALUE ADDRESS OF
+                               CUSTOMER-INFO-ENTRY (BATCH-ENTRY-INDEX)
+                      BY VALUE LENGTH OF
+                               CUSTOMER-INFO-ENTRY (BATCH-ENTRY-INDEX).
+              ADD 1 TO BATCH-ENTRY-INDEX.
+        TRANSLATE-ONE-ENTRY-TO-ASCII-END.
+              EXIT.
+
+      *   Convert the fields back to EBCDIC once Java has had its
+      *   turn, so the "after" values we display and journal are
+      *   readable on the COBOL side again.
+        TRANSLATE-CHUNK-TO-EBCDIC.
+              MOVE 1 TO BATCH-ENTRY-INDEX.
+              PERFORM TRANSLATE-ONE-ENTRY-TO-EBCDIC THRU
+                      TRANSLATE-ONE-ENTRY-TO-EBCDIC-END
+                 UNTIL BATCH-ENTRY-INDEX > CUSTOMER-INFO-COUNT.
+        TRANSLATE-CHUNK-TO-EBCDIC-END.
+              EXIT.
+
+        TRANSLATE-ONE-ENTRY-TO-EBCDIC.
+              CALL "__atoe_l" USING
+                      BY VALUE ADDRESS OF
+                               CUSTOMER-INFO-ENTRY (BATCH-ENTRY-INDEX)
+                      BY VALUE LENGTH OF
+                               CUSTOMER-INFO-ENTRY (BATCH-ENTRY-INDEX).
+              ADD 1 TO BATCH-ENTRY-INDEX.
+        TRANSLATE-ONE-ENTRY-TO-EBCDIC-END.
+              EXIT.
+
+      *   Displays the "after" values for every slot in the chunk,
+      *   journals each one to the shared audit file with a fresh
+      *   correlation id, and advances the checkpoint key.
+        REPORT-CHUNK-RESULTS.
+              MOVE 1 TO BATCH-ENTRY-INDEX.
+              PERFORM REPORT-ONE-RECORD THRU REPORT-ONE-RECORD-END
+                 UNTIL BATCH-ENTRY-INDEX > CUSTOMER-INFO-COUNT.
+        REPORT-CHUNK-RESULTS-END.
+              EXIT.
+
+        REPORT-ONE-RECORD.
+              MOVE CUSTOMER-INFO-BEFORE-ENTRY (BATCH-ENTRY-INDEX) TO
+                   BEFORE-STAGING-AREA.
+              MOVE CUSTOMER-INFO-ENTRY (BATCH-ENTRY-INDEX) TO
+                   CUSTOMER-INFO.
+
               DISPLAY "COBOL>> CUSTOMER-INFO values "
                                         "after calling Java".
-              DISPLAY "COBOL>> CUSTOMER-INFO-NAME : " 
+              DISPLAY "COBOL>> CUSTOMER-INFO-NAME : "
                                         CUSTOMER-INFO-NAME.
-              DISPLAY "COBOL>> CUSTOMER-INFO-JOB  : " 
+              DISPLAY "COBOL>> CUSTOMER-INFO-JOB  : "
                                         CUSTOMER-INFO-JOB.
-              DISPLAY "COBOL>> CUSTOMER-INFO-DATE : " 
+              DISPLAY "COBOL>> CUSTOMER-INFO-DATE : "
                                         CUSTOMER-INFO-DATE.
-        CALL-JAVA-END.               
-            EXIT.
\ No newline at end of file
+
+              ADD 1 TO NEXT-CORRELATION-ID.
+              MOVE NEXT-CORRELATION-ID TO CURRENT-CORRELATION-ID.
+
+              CALL "AUDITLOG" USING CURRENT-PROGRAM-ID
+                                     CURRENT-CORRELATION-ID
+                                     BEFORE-STAGING-AREA
+                                     CUSTOMER-INFO.
+
+              MOVE CUSTOMER-INFO-NAME TO LAST-CHECKPOINT-KEY.
+
+              ADD 1 TO BATCH-ENTRY-INDEX.
+        REPORT-ONE-RECORD-END.
+              EXIT.
+
+      *   Records the last customer key known to have completed so a
+      *   rerun after a JVM startup failure can resume from there.
+        WRITE-CHECKPOINT.
+              MOVE FUNCTION CURRENT-DATE TO CHKPT-TIMESTAMP.
+              MOVE CHECKPOINT-STAGE-TO-WRITE TO CHKPT-STAGE.
+              MOVE LAST-CHECKPOINT-KEY TO CHKPT-LAST-KEY.
+              WRITE CHECKPOINT-RECORD.
+        WRITE-CHECKPOINT-END.
+              EXIT.
+
+      *   DestroyJavaVM releases the JVM resources obtained from
+      *   JNI_CreateJavaVM so a clean batch run doesn't leak them.
+        SHUTDOWN-JAVA.
+              CALL DestroyJavaVM USING BY VALUE JVM-PTR
+                                 RETURNING RC2.
+              DISPLAY "DestroyJavaVM: " RC2.
+        SHUTDOWN-JAVA-END.
+              EXIT.
