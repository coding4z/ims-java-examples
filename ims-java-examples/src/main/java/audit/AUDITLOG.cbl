@@ -0,0 +1,103 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. "AUDITLOG".
+
+      *   AUDITLOG centralizes all writes to the shared transaction
+      *   audit journal so COBTOJAV, COB1, and wrapper.cbl can each
+      *   CALL one place to record a before/after CUSTOMER-INFO image
+      *   instead of each program opening and managing the journal
+      *   file on its own.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT AUDIT-FILE ASSIGN TO "AUDITJRN"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS AUDIT-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  AUDIT-FILE
+            RECORDING MODE IS F.
+        COPY AUDITREC.
+
+        WORKING-STORAGE SECTION.
+        01 AUDIT-FILE-STATUS        PIC X(2)  VALUE "00".
+        01 AUDIT-FILE-SWITCH        PIC X(1)  VALUE "N".
+           88 AUDIT-FILE-IS-OPEN              VALUE "Y".
+
+        LINKAGE SECTION.
+        01 CALLING-PROGRAM-ID          PIC X(8).
+        01 TRANSACTION-CORRELATION-ID  PIC 9(9).
+        01 BEFORE-CUSTOMER-IMAGE.
+           05 BEFORE-CUSTOMER-NAME     PIC X(6).
+           05 BEFORE-CUSTOMER-JOB      PIC X(8).
+           05 BEFORE-CUSTOMER-DATE     PIC X(9).
+        01 AFTER-CUSTOMER-IMAGE.
+           05 AFTER-CUSTOMER-NAME      PIC X(6).
+           05 AFTER-CUSTOMER-JOB       PIC X(8).
+           05 AFTER-CUSTOMER-DATE      PIC X(9).
+
+        PROCEDURE DIVISION USING CALLING-PROGRAM-ID
+                                  TRANSACTION-CORRELATION-ID
+                                  BEFORE-CUSTOMER-IMAGE
+                                  AFTER-CUSTOMER-IMAGE.
+
+      *   CALLING-PROGRAM-ID of SPACES is not a real program id -- it
+      *   is the sentinel a caller uses to ask AUDITLOG to close the
+      *   journal it has been holding open EXTEND, instead of writing
+      *   another record.  A caller that then needs to read the
+      *   journal back in the same run unit (the regression driver,
+      *   by way of COBTOJAV) cannot safely open it INPUT while this
+      *   program still holds it open for output.
+            IF CALLING-PROGRAM-ID = SPACES
+               PERFORM CLOSE-AUDIT-FILE THRU CLOSE-AUDIT-FILE-END
+               GOBACK
+            END-IF.
+
+            PERFORM OPEN-AUDIT-FILE THRU OPEN-AUDIT-FILE-END.
+
+            PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-END.
+
+            GOBACK.
+
+      *   The journal is opened EXTEND (append) the first time this
+      *   program is entered in a run unit and left open for the rest
+      *   of the run so repeated CALLs from COBTOJAV/COB1/wrapper
+      *   don't pay an open/close per record.  A brand-new journal
+      *   dataset fails OPEN EXTEND with status 05/35, so fall back to
+      *   OPEN OUTPUT to create it.
+        OPEN-AUDIT-FILE.
+            IF NOT AUDIT-FILE-IS-OPEN
+               OPEN EXTEND AUDIT-FILE
+               IF AUDIT-FILE-STATUS = "05" OR AUDIT-FILE-STATUS = "35"
+                  OPEN OUTPUT AUDIT-FILE
+               END-IF
+               SET AUDIT-FILE-IS-OPEN TO TRUE
+            END-IF.
+        OPEN-AUDIT-FILE-END.
+            EXIT.
+
+        CLOSE-AUDIT-FILE.
+            IF AUDIT-FILE-IS-OPEN
+               CLOSE AUDIT-FILE
+               MOVE "N" TO AUDIT-FILE-SWITCH
+            END-IF.
+        CLOSE-AUDIT-FILE-END.
+            EXIT.
+
+        WRITE-AUDIT-RECORD.
+            MOVE SPACES                     TO AUDIT-RECORD.
+            MOVE FUNCTION CURRENT-DATE      TO AUDIT-TIMESTAMP.
+            MOVE CALLING-PROGRAM-ID         TO AUDIT-PROGRAM-ID.
+            MOVE TRANSACTION-CORRELATION-ID TO AUDIT-CORRELATION-ID.
+            MOVE BEFORE-CUSTOMER-NAME       TO AUDIT-BEFORE-NAME.
+            MOVE BEFORE-CUSTOMER-JOB        TO AUDIT-BEFORE-JOB.
+            MOVE BEFORE-CUSTOMER-DATE       TO AUDIT-BEFORE-DATE.
+            MOVE AFTER-CUSTOMER-NAME        TO AUDIT-AFTER-NAME.
+            MOVE AFTER-CUSTOMER-JOB         TO AUDIT-AFTER-JOB.
+            MOVE AFTER-CUSTOMER-DATE        TO AUDIT-AFTER-DATE.
+
+            WRITE AUDIT-RECORD.
+        WRITE-AUDIT-RECORD-END.
+            EXIT.
