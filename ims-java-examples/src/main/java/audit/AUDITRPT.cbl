@@ -0,0 +1,171 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. "AUDITRPT".
+
+      *   AUDITRPT reads the shared transaction audit journal and
+      *   prints an exception report of every CUSTOMER-INFO record
+      *   whose before and after images differ -- so a reviewer no
+      *   longer has to scroll the job log and compare DISPLAY output
+      *   by hand to catch an unexpected mutation coming back from the
+      *   Java side.
+      *
+      *   COB1's own before/after pair always differs -- it deliberately
+      *   renames the customer to "DEEPAK" as part of validation -- so
+      *   that is normal, business-rule-driven activity and not
+      *   something a reviewer needs to see on this report.  Only the
+      *   COBTOJAV round trip through Java is checked for a mismatch;
+      *   an unexpected mutation coming back from the JNI side is what
+      *   this report exists to surface.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT AUDIT-FILE ASSIGN TO "AUDITJRN"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS AUDIT-FILE-STATUS.
+
+            SELECT REPORT-FILE ASSIGN TO "AUDITRPT"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS REPORT-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  AUDIT-FILE
+            RECORDING MODE IS F.
+        COPY AUDITREC.
+
+        FD  REPORT-FILE
+            RECORDING MODE IS F.
+        01  REPORT-LINE                 PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01 AUDIT-FILE-STATUS         PIC X(2) VALUE "00".
+        01 REPORT-FILE-STATUS        PIC X(2) VALUE "00".
+
+        01 RECORD-COUNT               PIC 9(7) BINARY VALUE 0.
+        01 EXCEPTION-COUNT            PIC 9(7) BINARY VALUE 0.
+
+        01 EXCEPTION-DETECTED-SWITCH  PIC X(1) VALUE "N".
+           88 EXCEPTION-DETECTED             VALUE "Y".
+
+        01 REPORT-HEADING-1.
+            05  FILLER PIC X(40)
+                VALUE "CUSTOMER-INFO BEFORE/AFTER EXCEPTIONS".
+        01 REPORT-HEADING-2.
+            05  FILLER PIC X(45)
+                VALUE "TIMESTAMP                 PROGRAM  CORR-ID  ".
+            05  FILLER PIC X(46)
+                VALUE "BEFORE(NAME/JOB/DATE)     AFTER(NAME/JOB/DATE)".
+
+        01 RECORD-COUNT-DISPLAY        PIC ZZZZZZ9.
+        01 EXCEPTION-COUNT-DISPLAY     PIC ZZZZZZ9.
+
+        PROCEDURE DIVISION.
+            DISPLAY "AUDITRPT: Entering".
+
+            PERFORM OPEN-FILES THRU OPEN-FILES-END.
+
+            IF AUDIT-FILE-STATUS = "00"
+               PERFORM WRITE-REPORT-HEADINGS THRU
+                       WRITE-REPORT-HEADINGS-END
+               PERFORM PROCESS-ONE-AUDIT-RECORD THRU
+                       PROCESS-ONE-AUDIT-RECORD-END
+                  UNTIL AUDIT-FILE-STATUS NOT = "00"
+               PERFORM WRITE-REPORT-SUMMARY THRU
+                       WRITE-REPORT-SUMMARY-END
+            ELSE
+               DISPLAY "AUDITRPT: NO AUDIT JOURNAL TO REPORT ON"
+            END-IF.
+
+            PERFORM CLOSE-FILES THRU CLOSE-FILES-END.
+
+            DISPLAY "AUDITRPT: " RECORD-COUNT " records, "
+                                  EXCEPTION-COUNT " exceptions".
+
+            DISPLAY "AUDITRPT: Exiting".
+            GOBACK.
+
+        OPEN-FILES.
+            OPEN INPUT AUDIT-FILE.
+            OPEN OUTPUT REPORT-FILE.
+        OPEN-FILES-END.
+            EXIT.
+
+        CLOSE-FILES.
+            IF AUDIT-FILE-STATUS = "00"
+               CLOSE AUDIT-FILE
+            END-IF.
+            CLOSE REPORT-FILE.
+        CLOSE-FILES-END.
+            EXIT.
+
+        WRITE-REPORT-HEADINGS.
+            MOVE REPORT-HEADING-1 TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            MOVE REPORT-HEADING-2 TO REPORT-LINE.
+            WRITE REPORT-LINE.
+        WRITE-REPORT-HEADINGS-END.
+            EXIT.
+
+        PROCESS-ONE-AUDIT-RECORD.
+            READ AUDIT-FILE.
+            IF AUDIT-FILE-STATUS = "00"
+               ADD 1 TO RECORD-COUNT
+               PERFORM CHECK-FOR-EXCEPTION THRU
+                       CHECK-FOR-EXCEPTION-END
+               IF EXCEPTION-DETECTED
+                  ADD 1 TO EXCEPTION-COUNT
+                  PERFORM WRITE-EXCEPTION-LINE THRU
+                          WRITE-EXCEPTION-LINE-END
+               END-IF
+            END-IF.
+        PROCESS-ONE-AUDIT-RECORD-END.
+            EXIT.
+
+        CHECK-FOR-EXCEPTION.
+            MOVE "N" TO EXCEPTION-DETECTED-SWITCH.
+            IF AUDIT-PROGRAM-ID = "COBTOJAV"
+               AND AUDIT-BEFORE-IMAGE NOT = AUDIT-AFTER-IMAGE
+               MOVE "Y" TO EXCEPTION-DETECTED-SWITCH
+            END-IF.
+        CHECK-FOR-EXCEPTION-END.
+            EXIT.
+
+        WRITE-EXCEPTION-LINE.
+            MOVE SPACES TO REPORT-LINE.
+            STRING AUDIT-TIMESTAMP          DELIMITED BY SIZE
+                   "  "                     DELIMITED BY SIZE
+                   AUDIT-PROGRAM-ID         DELIMITED BY SIZE
+                   " "                      DELIMITED BY SIZE
+                   AUDIT-CORRELATION-ID     DELIMITED BY SIZE
+                   " "                      DELIMITED BY SIZE
+                   AUDIT-BEFORE-NAME        DELIMITED BY SIZE
+                   "/"                      DELIMITED BY SIZE
+                   AUDIT-BEFORE-JOB         DELIMITED BY SIZE
+                   "/"                      DELIMITED BY SIZE
+                   AUDIT-BEFORE-DATE        DELIMITED BY SIZE
+                   " -> "                   DELIMITED BY SIZE
+                   AUDIT-AFTER-NAME         DELIMITED BY SIZE
+                   "/"                      DELIMITED BY SIZE
+                   AUDIT-AFTER-JOB          DELIMITED BY SIZE
+                   "/"                      DELIMITED BY SIZE
+                   AUDIT-AFTER-DATE         DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING.
+            WRITE REPORT-LINE.
+        WRITE-EXCEPTION-LINE-END.
+            EXIT.
+
+        WRITE-REPORT-SUMMARY.
+            MOVE SPACES TO REPORT-LINE.
+            MOVE EXCEPTION-COUNT TO EXCEPTION-COUNT-DISPLAY.
+            MOVE RECORD-COUNT TO RECORD-COUNT-DISPLAY.
+            STRING EXCEPTION-COUNT-DISPLAY DELIMITED BY SIZE
+                   " EXCEPTION(S) OUT OF "  DELIMITED BY SIZE
+                   RECORD-COUNT-DISPLAY     DELIMITED BY SIZE
+                   " RECORD(S)"             DELIMITED BY SIZE
+                   INTO REPORT-LINE
+            END-STRING.
+            WRITE REPORT-LINE.
+        WRITE-REPORT-SUMMARY-END.
+            EXIT.
