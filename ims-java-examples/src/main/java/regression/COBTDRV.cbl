@@ -0,0 +1,290 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. "COBTDRV".
+
+      *   COBTDRV is the fixture-driven regression harness for the
+      *   COBOL/Java bridge: it loads a set of CUSTOMER-INFO fixtures
+      *   (a before-image and the after-image COBTOJAV is expected to
+      *   produce for it), stages the before-images into COBTOJAV's
+      *   CUSTIN input file, CALLs COBTOJAV, then scores what actually
+      *   came back by reading the shared audit journal COBTOJAV wrote
+      *   to and comparing each after-image against its fixture.  This
+      *   replaces recompile-run-eyeball-the-DISPLAY-output with a
+      *   repeatable pass/fail count any time COBTOJAV, cob1.cbl, or
+      *   wrapper.cbl changes.
+        ENVIRONMENT DIVISION.
+        CONFIGURATION SECTION.
+
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FIXTURE-FILE ASSIGN TO "FIXTURES"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS FIXTURE-STATUS.
+
+            SELECT CUST-OUTPUT-FILE ASSIGN TO "CUSTIN"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS CUST-OUTPUT-STATUS.
+
+      *   COBTOJAV resumes from CHKPTDS if one is already on disk from
+      *   a previous run; the harness truncates it first so every
+      *   regression pass starts clean instead of silently resuming
+      *   (and skipping fixtures) partway through.  AUDITJRN is
+      *   truncated the same way (RESET-AUDIT-FILE, below) -- AUDITLOG
+      *   only ever opens it EXTEND/appends, so without this a second
+      *   run against the same fixtures could match a stale, correct
+      *   record left over from a prior passing run instead of (or
+      *   before) the record this run's CALL to COBTOJAV just wrote,
+      *   masking a real regression.
+            SELECT CHECKPOINT-RESET-FILE ASSIGN TO "CHKPTDS"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS CHECKPOINT-RESET-STATUS.
+
+            SELECT AUDIT-FILE ASSIGN TO "AUDITJRN"
+                ORGANIZATION IS SEQUENTIAL
+                FILE STATUS IS AUDIT-FILE-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  FIXTURE-FILE
+            RECORDING MODE IS F.
+        COPY FIXTURE.
+
+        FD  CUST-OUTPUT-FILE
+            RECORDING MODE IS F.
+        01  CUST-OUTPUT-RECORD          PIC X(23).
+
+        FD  CHECKPOINT-RESET-FILE
+            RECORDING MODE IS F.
+        01  CHECKPOINT-RESET-RECORD     PIC X(1).
+
+        FD  AUDIT-FILE
+            RECORDING MODE IS F.
+        COPY AUDITREC.
+
+        WORKING-STORAGE SECTION.
+        01 FIXTURE-STATUS           PIC X(2) VALUE "00".
+        01 CUST-OUTPUT-STATUS       PIC X(2) VALUE "00".
+        01 CHECKPOINT-RESET-STATUS  PIC X(2) VALUE "00".
+        01 AUDIT-FILE-STATUS        PIC X(2) VALUE "00".
+
+        01 FX-WRITE-INDEX           PIC 9(4) BINARY.
+        01 FX-SCORE-INDEX           PIC 9(4) BINARY.
+
+      *   One slot per fixture loaded from FIXTURES, carrying both the
+      *   before-image to feed COBTOJAV and the after-image it should
+      *   come back with, plus a matched switch so a fixture whose
+      *   before-image repeats (or that never shows up in the journal
+      *   at all) is still scored correctly.
+        01 FIXTURE-TABLE-COUNT      PIC 9(4) BINARY VALUE 0.
+        01 FIXTURE-TABLE-AREA.
+            05  FIXTURE-TABLE-ENTRY OCCURS 1 TO 500 TIMES
+                        DEPENDING ON FIXTURE-TABLE-COUNT
+                        INDEXED BY FX-IDX.
+                10  FIXTURE-TABLE-BEFORE-NAME   PIC X(6).
+                10  FIXTURE-TABLE-BEFORE-JOB    PIC X(8).
+                10  FIXTURE-TABLE-BEFORE-DATE   PIC X(9).
+                10  FIXTURE-TABLE-AFTER-NAME    PIC X(6).
+                10  FIXTURE-TABLE-AFTER-JOB     PIC X(8).
+                10  FIXTURE-TABLE-AFTER-DATE    PIC X(9).
+                10  FIXTURE-TABLE-MATCHED-SWITCH PIC X(1).
+                    88 FIXTURE-TABLE-MATCHED         VALUE "Y".
+
+        01 PASS-COUNT                PIC 9(4) BINARY VALUE 0.
+        01 FAIL-COUNT                PIC 9(4) BINARY VALUE 0.
+
+        PROCEDURE DIVISION.
+            DISPLAY "COBTDRV: Entering".
+
+            PERFORM LOAD-FIXTURES THRU LOAD-FIXTURES-END.
+            PERFORM WRITE-CUST-INPUT-FILE THRU
+                    WRITE-CUST-INPUT-FILE-END.
+            PERFORM RESET-CHECKPOINT-FILE THRU
+                    RESET-CHECKPOINT-FILE-END.
+            PERFORM RESET-AUDIT-FILE THRU
+                    RESET-AUDIT-FILE-END.
+
+            CALL "COBTOJAV".
+
+            PERFORM SCORE-FIXTURES THRU SCORE-FIXTURES-END.
+
+            DISPLAY "COBTDRV: " PASS-COUNT " passed, "
+                                 FAIL-COUNT " failed".
+
+            IF FAIL-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+            END-IF.
+
+            DISPLAY "COBTDRV: Exiting".
+            GOBACK.
+
+      *****************************************************************
+      *  LOAD-FIXTURES reads every case out of FIXTURES into
+      *  FIXTURE-TABLE-AREA before COBTOJAV is ever called.
+      *****************************************************************
+        LOAD-FIXTURES.
+            OPEN INPUT FIXTURE-FILE.
+            IF FIXTURE-STATUS = "00"
+               PERFORM LOAD-ONE-FIXTURE THRU LOAD-ONE-FIXTURE-END
+                  UNTIL FIXTURE-STATUS NOT = "00"
+               CLOSE FIXTURE-FILE
+            ELSE
+               DISPLAY "COBTDRV: NO FIXTURE FILE ALLOCATED"
+            END-IF.
+        LOAD-FIXTURES-END.
+            EXIT.
+
+        LOAD-ONE-FIXTURE.
+            READ FIXTURE-FILE.
+            IF FIXTURE-STATUS = "00"
+               ADD 1 TO FIXTURE-TABLE-COUNT
+               MOVE FIXTURE-BEFORE-NAME TO
+                    FIXTURE-TABLE-BEFORE-NAME (FIXTURE-TABLE-COUNT)
+               MOVE FIXTURE-BEFORE-JOB TO
+                    FIXTURE-TABLE-BEFORE-JOB (FIXTURE-TABLE-COUNT)
+               MOVE FIXTURE-BEFORE-DATE TO
+                    FIXTURE-TABLE-BEFORE-DATE (FIXTURE-TABLE-COUNT)
+               MOVE FIXTURE-AFTER-NAME TO
+                    FIXTURE-TABLE-AFTER-NAME (FIXTURE-TABLE-COUNT)
+               MOVE FIXTURE-AFTER-JOB TO
+                    FIXTURE-TABLE-AFTER-JOB (FIXTURE-TABLE-COUNT)
+               MOVE FIXTURE-AFTER-DATE TO
+                    FIXTURE-TABLE-AFTER-DATE (FIXTURE-TABLE-COUNT)
+               MOVE "N" TO
+                    FIXTURE-TABLE-MATCHED-SWITCH (FIXTURE-TABLE-COUNT)
+            END-IF.
+        LOAD-ONE-FIXTURE-END.
+            EXIT.
+
+      *****************************************************************
+      *  WRITE-CUST-INPUT-FILE stages every fixture's before-image
+      *  into COBTOJAV's CUSTIN input file so COBTOJAV processes the
+      *  exact same records the fixtures describe.
+      *****************************************************************
+        WRITE-CUST-INPUT-FILE.
+            MOVE 1 TO FX-WRITE-INDEX.
+            OPEN OUTPUT CUST-OUTPUT-FILE.
+            PERFORM WRITE-ONE-CUST-RECORD THRU
+                    WRITE-ONE-CUST-RECORD-END
+               UNTIL FX-WRITE-INDEX > FIXTURE-TABLE-COUNT.
+            CLOSE CUST-OUTPUT-FILE.
+        WRITE-CUST-INPUT-FILE-END.
+            EXIT.
+
+        WRITE-ONE-CUST-RECORD.
+            MOVE FIXTURE-TABLE-BEFORE-NAME (FX-WRITE-INDEX)
+                TO CUST-OUTPUT-RECORD (1:6).
+            MOVE FIXTURE-TABLE-BEFORE-JOB (FX-WRITE-INDEX)
+                TO CUST-OUTPUT-RECORD (7:8).
+            MOVE FIXTURE-TABLE-BEFORE-DATE (FX-WRITE-INDEX)
+                TO CUST-OUTPUT-RECORD (15:9).
+            WRITE CUST-OUTPUT-RECORD.
+            ADD 1 TO FX-WRITE-INDEX.
+        WRITE-ONE-CUST-RECORD-END.
+            EXIT.
+
+        RESET-CHECKPOINT-FILE.
+            OPEN OUTPUT CHECKPOINT-RESET-FILE.
+            CLOSE CHECKPOINT-RESET-FILE.
+        RESET-CHECKPOINT-FILE-END.
+            EXIT.
+
+      *   AUDITLOG only ever OPENs AUDIT-FILE EXTEND (or OUTPUT on a
+      *   brand-new dataset) and never truncates it itself -- that is
+      *   correct for a production journal that has to accumulate
+      *   across batch windows, but wrong for a harness that reruns
+      *   the same fixtures over and over.  OPEN OUTPUT here empties
+      *   it before each run the same way RESET-CHECKPOINT-FILE empties
+      *   CHKPTDS.
+        RESET-AUDIT-FILE.
+            OPEN OUTPUT AUDIT-FILE.
+            CLOSE AUDIT-FILE.
+        RESET-AUDIT-FILE-END.
+            EXIT.
+
+      *****************************************************************
+      *  SCORE-FIXTURES reads every record COBTOJAV wrote to the audit
+      *  journal, matches each one back to its fixture by before-image,
+      *  and compares the after-image against what the fixture expected.
+      *  Any fixture never matched in the journal also counts as a
+      *  failure -- a silent no-op from COBTOJAV should fail the run,
+      *  not be overlooked.
+      *****************************************************************
+        SCORE-FIXTURES.
+            OPEN INPUT AUDIT-FILE.
+            IF AUDIT-FILE-STATUS = "00"
+               PERFORM SCORE-ONE-AUDIT-RECORD THRU
+                       SCORE-ONE-AUDIT-RECORD-END
+                  UNTIL AUDIT-FILE-STATUS NOT = "00"
+               CLOSE AUDIT-FILE
+            ELSE
+               DISPLAY "COBTDRV: NO AUDIT JOURNAL TO SCORE AGAINST"
+            END-IF.
+
+            MOVE 1 TO FX-SCORE-INDEX.
+            PERFORM REPORT-UNMATCHED-FIXTURE THRU
+                    REPORT-UNMATCHED-FIXTURE-END
+               UNTIL FX-SCORE-INDEX > FIXTURE-TABLE-COUNT.
+        SCORE-FIXTURES-END.
+            EXIT.
+
+        SCORE-ONE-AUDIT-RECORD.
+            READ AUDIT-FILE.
+            IF AUDIT-FILE-STATUS = "00"
+               IF AUDIT-PROGRAM-ID = "COBTOJAV"
+                  PERFORM MATCH-AUDIT-TO-FIXTURE THRU
+                          MATCH-AUDIT-TO-FIXTURE-END
+               END-IF
+            END-IF.
+        SCORE-ONE-AUDIT-RECORD-END.
+            EXIT.
+
+        MATCH-AUDIT-TO-FIXTURE.
+            SET FX-IDX TO 1.
+            SEARCH FIXTURE-TABLE-ENTRY
+               AT END
+                  CONTINUE
+               WHEN FIXTURE-TABLE-BEFORE-NAME (FX-IDX)
+                       = AUDIT-BEFORE-NAME
+                AND FIXTURE-TABLE-BEFORE-JOB (FX-IDX)
+                       = AUDIT-BEFORE-JOB
+                AND FIXTURE-TABLE-BEFORE-DATE (FX-IDX)
+                       = AUDIT-BEFORE-DATE
+                AND NOT FIXTURE-TABLE-MATCHED (FX-IDX)
+                  PERFORM COMPARE-ONE-FIXTURE THRU
+                          COMPARE-ONE-FIXTURE-END
+            END-SEARCH.
+        MATCH-AUDIT-TO-FIXTURE-END.
+            EXIT.
+
+        COMPARE-ONE-FIXTURE.
+            MOVE "Y" TO FIXTURE-TABLE-MATCHED-SWITCH (FX-IDX).
+            IF AUDIT-AFTER-NAME = FIXTURE-TABLE-AFTER-NAME (FX-IDX)
+               AND AUDIT-AFTER-JOB = FIXTURE-TABLE-AFTER-JOB (FX-IDX)
+               AND AUDIT-AFTER-DATE = FIXTURE-TABLE-AFTER-DATE (FX-IDX)
+               ADD 1 TO PASS-COUNT
+               DISPLAY "COBTDRV: PASS "
+                       FIXTURE-TABLE-BEFORE-NAME (FX-IDX)
+            ELSE
+               ADD 1 TO FAIL-COUNT
+               DISPLAY "COBTDRV: FAIL "
+                       FIXTURE-TABLE-BEFORE-NAME (FX-IDX)
+               DISPLAY "COBTDRV:   EXPECTED "
+                       FIXTURE-TABLE-AFTER-NAME (FX-IDX) " "
+                       FIXTURE-TABLE-AFTER-JOB (FX-IDX) " "
+                       FIXTURE-TABLE-AFTER-DATE (FX-IDX)
+               DISPLAY "COBTDRV:   ACTUAL   "
+                       AUDIT-AFTER-NAME " "
+                       AUDIT-AFTER-JOB " "
+                       AUDIT-AFTER-DATE
+            END-IF.
+        COMPARE-ONE-FIXTURE-END.
+            EXIT.
+
+        REPORT-UNMATCHED-FIXTURE.
+            IF NOT FIXTURE-TABLE-MATCHED (FX-SCORE-INDEX)
+               ADD 1 TO FAIL-COUNT
+               DISPLAY "COBTDRV: FAIL (no audit record found) "
+                       FIXTURE-TABLE-BEFORE-NAME (FX-SCORE-INDEX)
+            END-IF.
+            ADD 1 TO FX-SCORE-INDEX.
+        REPORT-UNMATCHED-FIXTURE-END.
+            EXIT.
