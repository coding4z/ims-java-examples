@@ -1,40 +1,440 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. "COB1" 
+       PROGRAM-ID. "COB1".
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *   CUSTOMER-MASTER-FILE is the durable keyed store for
+      *   CUSTOMER-INFO.  Before this, the name change COB1 made to
+      *   the Java-supplied buffer lived only in working storage/
+      *   linkage for the life of the call and vanished once the run
+      *   ended -- nothing was ever written anywhere durable.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTOMER-MASTER-KEY
+               FILE STATUS IS CUSTOMER-MASTER-STATUS.
+
+      *   JOB-CODE-FILE is the approved job-code reference list, read
+      *   once per run into a table and searched to validate
+      *   CUSTOMER-INFO-JOB before the record is accepted.
+           SELECT JOB-CODE-FILE ASSIGN TO "JOBCODES"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS JOB-CODE-STATUS.
+
        DATA DIVISION.
-    
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           RECORDING MODE IS F.
+       01  CUSTOMER-MASTER-RECORD.
+           05  CUSTOMER-MASTER-KEY     PIC X(6).
+           05  CUSTOMER-MASTER-JOB     PIC X(8).
+           05  CUSTOMER-MASTER-DATE    PIC X(9).
+
+       FD  JOB-CODE-FILE
+           RECORDING MODE IS F.
+       COPY JOBCODE.
+
        WORKING-STORAGE SECTION.
+       01 CURRENT-PROGRAM-ID           PIC X(8) VALUE "COB1".
+
+       01 CUSTOMER-MASTER-STATUS       PIC X(2) VALUE "00".
+       01 JOB-CODE-STATUS              PIC X(2) VALUE "00".
+
+      *   Approved job codes loaded from JOB-CODE-FILE once at the
+      *   start of the run.  If the reference file isn't allocated we
+      *   can't validate against anything, so the record is accepted
+      *   as-is rather than rejecting every run in environments that
+      *   haven't set up JOBCODES yet.
+       01 JOB-CODE-TABLE-COUNT         PIC 9(4) BINARY VALUE 0.
+       01 JOB-CODE-TABLE-AREA.
+           05  JOB-CODE-TABLE-ENTRY OCCURS 1 TO 200 TIMES
+                       DEPENDING ON JOB-CODE-TABLE-COUNT
+                       INDEXED BY JC-IDX
+                       PIC X(8).
+
+       01 JOB-CODE-FOUND-SWITCH        PIC X(1) VALUE "N".
+          88 JOB-CODE-FOUND                      VALUE "Y".
+       01 JOB-VALID-SWITCH             PIC X(1) VALUE "N".
+          88 JOB-IS-VALID                        VALUE "Y".
+
+      *   CUSTOMER-INFO-DATE holds MM/DD/YY in positions 1-8 (9 is
+      *   filler); the two-digit year is windowed 00-49 -> 20xx and
+      *   50-99 -> 19xx before the calendar check.
+       01 DATE-VALID-SWITCH            PIC X(1) VALUE "N".
+          88 DATE-IS-VALID                      VALUE "Y".
+       01 DATE-MM                      PIC 99.
+       01 DATE-DD                      PIC 99.
+       01 DATE-YY                      PIC 99.
+       01 DATE-FULL-YEAR               PIC 9(4).
+       01 DATE-DAYS-IN-MONTH           PIC 99.
+       01 DATE-LEAP-SWITCH             PIC X(1) VALUE "N".
+          88 IS-LEAP-YEAR                       VALUE "Y".
+       01 LEAP-CHECK-QUOTIENT          PIC 9(4).
+       01 LEAP-CHECK-REMAINDER         PIC 9(4).
+
+      *   RETURN-CODE reflects this record's own validation outcome
+      *   (0 = clean, 8 = bad job code, 12 = bad date, 16 = both) as
+      *   well as the worst outcome seen by any customer so far in
+      *   this run unit.  COB1 is called once per customer out of the
+      *   same batch window, so a later clean record must
+      *   not reset the special register and erase an earlier
+      *   record's failure signal -- WORST-RETURN-CODE-THIS-RUN is
+      *   WORKING-STORAGE and so keeps its value across CALLs within
+      *   the run unit the same way JOB-CODE-TABLE-COUNT does.
+       01 CURRENT-RECORD-RC            PIC 9(2) BINARY VALUE 0.
+       01 WORST-RETURN-CODE-THIS-RUN   PIC 9(2) BINARY VALUE 0.
+
+      *   Flipped by UPDATE-CUSTOMER-MASTER when the retry OPEN I-O or
+      *   the READ/WRITE/REWRITE against CUSTOMER-MASTER-FILE comes
+      *   back with a bad FILE STATUS, so the Java-triggered rename can
+      *   be reported as lost instead of silently dropped.
+       01 MASTER-UPDATE-FAILED-SWITCH  PIC X(1) VALUE "N".
+          88 MASTER-UPDATE-FAILED              VALUE "Y".
+
+      *   Before/after images staged for the audit journal call.
+       01 BEFORE-STAGING-AREA.
+           05  BEFORE-STAGING-NAME     PIC X(6).
+           05  BEFORE-STAGING-JOB      PIC X(8).
+           05  BEFORE-STAGING-DATE     PIC X(9).
+
+      *   AUDITLOG's correlation-id parameter is zoned-decimal DISPLAY
+      *   (it is also called from COBTOJAV with a DISPLAY value), while
+      *   CORRELATION-ID here is PIC S9(9) BINARY to match the JVM's
+      *   BY VALUE calling convention -- passing CORRELATION-ID itself
+      *   BY REFERENCE into AUDITLOG would hand it a pointer to a
+      *   4-byte field and have it read 9 bytes through it, so a
+      *   same-sized DISPLAY copy is staged here instead.
+       01 CORRELATION-ID-FOR-AUDIT     PIC 9(9).
 
        LINKAGE SECTION.
        01 PASSED-ADDRESS USAGE POINTER.
-       
-       01  CUSTOMER-INFO.
-           05  CUSTOMER-INFO-NAME  PIC x(6).
-           05  CUSTOMER-INFO-JOB   PIC x(8).
-           05  CUSTOMER-INFO-DATE  PIC x(9).
-
-       PROCEDURE DIVISION USING PASSED-ADDRESS.
-           
-           Display "COBOL:>> JAVA Allocated Buffer with address: "
+
+      *   CORRELATION-ID is passed alongside the buffer address so a
+      *   COB1 invocation can be tied back to the Java-side request
+      *   that triggered it when tracing a problem across languages.
+      *   It is received BY VALUE straight off the JVM's stack, same
+      *   as wrapper.cbl's other native parameters, so it has to be
+      *   PIC S9(9) BINARY, not zoned-decimal DISPLAY.
+       01 CORRELATION-ID               PIC S9(9) BINARY.
+
+      *   CUSTOMER-INFO is defined once in the CUSTINFO copybook and
+      *   shared with COBTOJAV so the buffer layout read here can
+      *   never drift from the layout COBTOJAV built on the Java
+      *   side of the JNI call.
+       COPY CUSTINFO.
+
+       PROCEDURE DIVISION USING PASSED-ADDRESS CORRELATION-ID.
+
+           DISPLAY "COBOL:>> JAVA Allocated Buffer with address: "
                                                   PASSED-ADDRESS.
+           DISPLAY "COBOL:>> Correlation ID: " CORRELATION-ID.
 
-           Set address of CUSTOMER-INFO to PASSED-ADDRESS.
+           SET ADDRESS OF CUSTOMER-INFO TO PASSED-ADDRESS.
 
-           Display "COBOL:>> CUSTOMER-INFO-NAME set by Java: " 
+           DISPLAY "COBOL:>> CUSTOMER-INFO-NAME set by Java: "
                                        CUSTOMER-INFO-NAME.
-           Display "COBOL:>> CUSTOMER-INFO-JOB set by Java: " 
+           DISPLAY "COBOL:>> CUSTOMER-INFO-JOB set by Java: "
                                         CUSTOMER-INFO-JOB.
-           Display "COBOL:>> CUSTOMER-INFO-DATE set by Java: " 
+           DISPLAY "COBOL:>> CUSTOMER-INFO-DATE set by Java: "
                                        CUSTOMER-INFO-DATE.
 
-           Display "COBOL:>> Changing name from "
-                                       CUSTOMER-INFO-NAME 
-                                       " to DEEPAK".
-           
-           MOVE "DEEPAK" TO CUSTOMER-INFO-NAME.
-           
+           MOVE CUSTOMER-INFO-NAME TO BEFORE-STAGING-NAME.
+           MOVE CUSTOMER-INFO-JOB  TO BEFORE-STAGING-JOB.
+           MOVE CUSTOMER-INFO-DATE TO BEFORE-STAGING-DATE.
+
+           PERFORM LOAD-JOB-CODE-TABLE THRU LOAD-JOB-CODE-TABLE-END.
+           PERFORM VALIDATE-CUSTOMER-JOB THRU VALIDATE-CUSTOMER-JOB-END.
+           PERFORM VALIDATE-CUSTOMER-DATE
+                   THRU VALIDATE-CUSTOMER-DATE-END.
+           PERFORM DETERMINE-RECORD-RC THRU DETERMINE-RECORD-RC-END.
+
+           IF JOB-IS-VALID AND DATE-IS-VALID
+              DISPLAY "COBOL:>> Changing name from "
+                                       CUSTOMER-INFO-NAME
+                                       " to DEEPAK"
+              MOVE "DEEPAK" TO CUSTOMER-INFO-NAME
+              PERFORM UPDATE-CUSTOMER-MASTER THRU
+                      UPDATE-CUSTOMER-MASTER-END
+              PERFORM DETERMINE-MASTER-UPDATE-RC THRU
+                      DETERMINE-MASTER-UPDATE-RC-END
+           END-IF.
+
+           MOVE CORRELATION-ID TO CORRELATION-ID-FOR-AUDIT.
+
+           CALL "AUDITLOG" USING CURRENT-PROGRAM-ID
+                                  CORRELATION-ID-FOR-AUDIT
+                                  BEFORE-STAGING-AREA
+                                  CUSTOMER-INFO.
+
            GOBACK.
+
+      *****************************************************************
+      *  LOAD-JOB-CODE-TABLE reads the approved job-code reference
+      *  file into JOB-CODE-TABLE-AREA once per run.  A missing
+      *  JOBCODES allocation leaves the table empty, which
+      *  VALIDATE-CUSTOMER-JOB treats as "nothing to validate against".
+      *****************************************************************
+       LOAD-JOB-CODE-TABLE.
+      *   COB1 is called once per customer out of the same batch
+      *   window, so without resetting the count here each
+      *   later call would reopen JOBCODES and append a whole extra
+      *   copy of it onto the table already built by the first call.
+           MOVE 0 TO JOB-CODE-TABLE-COUNT.
+           OPEN INPUT JOB-CODE-FILE.
+           IF JOB-CODE-STATUS = "00"
+              PERFORM LOAD-ONE-JOB-CODE THRU LOAD-ONE-JOB-CODE-END
+                 UNTIL JOB-CODE-STATUS NOT = "00"
+              CLOSE JOB-CODE-FILE
+           END-IF.
+       LOAD-JOB-CODE-TABLE-END.
+           EXIT.
+
+       LOAD-ONE-JOB-CODE.
+           READ JOB-CODE-FILE.
+           IF JOB-CODE-STATUS = "00"
+              ADD 1 TO JOB-CODE-TABLE-COUNT
+              MOVE JOBCODE-VALUE
+                  TO JOB-CODE-TABLE-ENTRY (JOB-CODE-TABLE-COUNT)
+           END-IF.
+       LOAD-ONE-JOB-CODE-END.
+           EXIT.
+
+      *****************************************************************
+      *  VALIDATE-CUSTOMER-JOB searches the job-code table for
+      *  CUSTOMER-INFO-JOB and flips JOB-VALID-SWITCH off when it
+      *  isn't found.  DETERMINE-RECORD-RC turns that (combined with
+      *  VALIDATE-CUSTOMER-DATE's result) into a RETURN-CODE.
+      *****************************************************************
+       VALIDATE-CUSTOMER-JOB.
+           MOVE "N" TO JOB-CODE-FOUND-SWITCH.
+           MOVE "N" TO JOB-VALID-SWITCH.
+           IF JOB-CODE-TABLE-COUNT > 0
+              SET JC-IDX TO 1
+              SEARCH JOB-CODE-TABLE-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN JOB-CODE-TABLE-ENTRY (JC-IDX) = CUSTOMER-INFO-JOB
+                    MOVE "Y" TO JOB-CODE-FOUND-SWITCH
+              END-SEARCH
+           ELSE
+              MOVE "Y" TO JOB-CODE-FOUND-SWITCH
+           END-IF.
+
+           IF JOB-CODE-FOUND
+              MOVE "Y" TO JOB-VALID-SWITCH
+           ELSE
+              DISPLAY "COBOL:>> INVALID JOB CODE: " CUSTOMER-INFO-JOB
+           END-IF.
+       VALIDATE-CUSTOMER-JOB-END.
+           EXIT.
+
+      *****************************************************************
+      *  VALIDATE-CUSTOMER-DATE checks CUSTOMER-INFO-DATE is a real
+      *  MM/DD/YY calendar date (century-windowed) and sets
+      *  RETURN-CODE 12 when it isn't.
+      *****************************************************************
+       VALIDATE-CUSTOMER-DATE.
+           MOVE "N" TO DATE-VALID-SWITCH.
+
+           IF CUSTOMER-INFO-DATE (3:1) NOT = "/"
+              OR CUSTOMER-INFO-DATE (6:1) NOT = "/"
+              DISPLAY "COBOL:>> INVALID DATE FORMAT: "
+                                             CUSTOMER-INFO-DATE
+              GO TO VALIDATE-CUSTOMER-DATE-END
+           END-IF.
+
+           IF CUSTOMER-INFO-DATE (1:2) NOT NUMERIC
+              OR CUSTOMER-INFO-DATE (4:2) NOT NUMERIC
+              OR CUSTOMER-INFO-DATE (7:2) NOT NUMERIC
+              DISPLAY "COBOL:>> INVALID DATE FORMAT: "
+                                             CUSTOMER-INFO-DATE
+              GO TO VALIDATE-CUSTOMER-DATE-END
+           END-IF.
+
+           MOVE CUSTOMER-INFO-DATE (1:2) TO DATE-MM.
+           MOVE CUSTOMER-INFO-DATE (4:2) TO DATE-DD.
+           MOVE CUSTOMER-INFO-DATE (7:2) TO DATE-YY.
+
+           IF DATE-YY < 50
+              COMPUTE DATE-FULL-YEAR = 2000 + DATE-YY
+           ELSE
+              COMPUTE DATE-FULL-YEAR = 1900 + DATE-YY
+           END-IF.
+
+           IF DATE-MM < 1 OR DATE-MM > 12
+              DISPLAY "COBOL:>> INVALID MONTH IN DATE: "
+                                             CUSTOMER-INFO-DATE
+              GO TO VALIDATE-CUSTOMER-DATE-END
+           END-IF.
+
+           PERFORM DETERMINE-DAYS-IN-MONTH THRU
+                   DETERMINE-DAYS-IN-MONTH-END.
+
+           IF DATE-DD < 1 OR DATE-DD > DATE-DAYS-IN-MONTH
+              DISPLAY "COBOL:>> INVALID DAY IN DATE: "
+                                             CUSTOMER-INFO-DATE
+              GO TO VALIDATE-CUSTOMER-DATE-END
+           END-IF.
+
+           MOVE "Y" TO DATE-VALID-SWITCH.
+       VALIDATE-CUSTOMER-DATE-END.
+           EXIT.
+
+      *****************************************************************
+      *  DETERMINE-RECORD-RC turns this record's two validation
+      *  outcomes into a single RETURN-CODE (0 = clean, 8 = bad job
+      *  code, 12 = bad date, 16 = both bad -- a code distinct from
+      *  either single failure so it isn't lost when both checks fail
+      *  on the same record) and folds it into
+      *  WORST-RETURN-CODE-THIS-RUN, which only ever moves up.  That
+      *  field, not this record's own code, is what goes into
+      *  RETURN-CODE, so a later clean record can never downgrade the
+      *  special register and erase an earlier record's failure
+      *  signal for the run.
+      *****************************************************************
+       DETERMINE-RECORD-RC.
+           EVALUATE TRUE
+              WHEN JOB-IS-VALID AND DATE-IS-VALID
+                 MOVE 0 TO CURRENT-RECORD-RC
+              WHEN NOT JOB-IS-VALID AND DATE-IS-VALID
+                 MOVE 8 TO CURRENT-RECORD-RC
+              WHEN JOB-IS-VALID AND NOT DATE-IS-VALID
+                 MOVE 12 TO CURRENT-RECORD-RC
+              WHEN OTHER
+                 MOVE 16 TO CURRENT-RECORD-RC
+           END-EVALUATE.
+
+           IF CURRENT-RECORD-RC > WORST-RETURN-CODE-THIS-RUN
+              MOVE CURRENT-RECORD-RC TO WORST-RETURN-CODE-THIS-RUN
+           END-IF.
+
+           MOVE WORST-RETURN-CODE-THIS-RUN TO RETURN-CODE.
+       DETERMINE-RECORD-RC-END.
+           EXIT.
+
+      *****************************************************************
+      *  DETERMINE-MASTER-UPDATE-RC folds a CUSTOMER-MASTER-FILE I/O
+      *  failure into WORST-RETURN-CODE-THIS-RUN the same way
+      *  DETERMINE-RECORD-RC folds in a job/date validation failure,
+      *  above.  RC 40 is used for it because RETURN-CODE is the same
+      *  special register COBTOJAV's JNI-LOOKUPS sets on its own JVM
+      *  startup failures (20/24/28/32) within the same run unit -- 40
+      *  keeps this program's own codes (0/8/12/16 for job/date, now
+      *  40 for a lost master-file update) clear of that range so a
+      *  batch step's final RETURN-CODE can't be misread as the wrong
+      *  kind of failure.
+      *****************************************************************
+       DETERMINE-MASTER-UPDATE-RC.
+           IF MASTER-UPDATE-FAILED
+              IF 40 > WORST-RETURN-CODE-THIS-RUN
+                 MOVE 40 TO WORST-RETURN-CODE-THIS-RUN
+              END-IF
+              MOVE WORST-RETURN-CODE-THIS-RUN TO RETURN-CODE
+           END-IF.
+       DETERMINE-MASTER-UPDATE-RC-END.
+           EXIT.
+
+      *   Leap-year test done with DIVIDE/REMAINDER rather than an
+      *   intrinsic FUNCTION: divisible by 4, except centuries unless
+      *   also divisible by 400.
+       DETERMINE-DAYS-IN-MONTH.
+           MOVE "N" TO DATE-LEAP-SWITCH.
+           DIVIDE DATE-FULL-YEAR BY 4
+              GIVING LEAP-CHECK-QUOTIENT REMAINDER LEAP-CHECK-REMAINDER.
+           IF LEAP-CHECK-REMAINDER = 0
+              DIVIDE DATE-FULL-YEAR BY 100
+                 GIVING LEAP-CHECK-QUOTIENT
+                 REMAINDER LEAP-CHECK-REMAINDER
+              IF LEAP-CHECK-REMAINDER NOT = 0
+                 MOVE "Y" TO DATE-LEAP-SWITCH
+              ELSE
+                 DIVIDE DATE-FULL-YEAR BY 400
+                    GIVING LEAP-CHECK-QUOTIENT
+                    REMAINDER LEAP-CHECK-REMAINDER
+                 IF LEAP-CHECK-REMAINDER = 0
+                    MOVE "Y" TO DATE-LEAP-SWITCH
+                 END-IF
+              END-IF
+           END-IF.
+
+           EVALUATE DATE-MM
+              WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                 MOVE 31 TO DATE-DAYS-IN-MONTH
+              WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                 MOVE 30 TO DATE-DAYS-IN-MONTH
+              WHEN 2
+                 IF IS-LEAP-YEAR
+                    MOVE 29 TO DATE-DAYS-IN-MONTH
+                 ELSE
+                    MOVE 28 TO DATE-DAYS-IN-MONTH
+                 END-IF
+           END-EVALUATE.
+       DETERMINE-DAYS-IN-MONTH-END.
+           EXIT.
+
+      *****************************************************************
+      *  UPDATE-CUSTOMER-MASTER makes the name change Java triggered
+      *  durable: REWRITE the existing master record, or WRITE a new
+      *  one the first time this customer key is seen.
+      *****************************************************************
+       UPDATE-CUSTOMER-MASTER.
+           MOVE "N" TO MASTER-UPDATE-FAILED-SWITCH.
+           OPEN I-O CUSTOMER-MASTER-FILE.
+           IF CUSTOMER-MASTER-STATUS = "05"
+              OR CUSTOMER-MASTER-STATUS = "35"
+              OPEN OUTPUT CUSTOMER-MASTER-FILE
+              CLOSE CUSTOMER-MASTER-FILE
+              OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+
+      *   A real VSAM KSDS can't actually be materialized by the
+      *   OPEN OUTPUT/CLOSE retry above the way a sequential dataset
+      *   can -- if the retry OPEN I-O still didn't come back clean,
+      *   there is no file to READ/WRITE against, so report the loss
+      *   and skip straight past the rest of this paragraph instead of
+      *   driving I/O against a file that isn't open.
+           IF CUSTOMER-MASTER-STATUS NOT = "00"
+              DISPLAY "COBOL:>> ERROR: CANNOT OPEN CUSTOMER-MASTER-FILE"
+                      ", STATUS=" CUSTOMER-MASTER-STATUS
+              MOVE "Y" TO MASTER-UPDATE-FAILED-SWITCH
+              GO TO UPDATE-CUSTOMER-MASTER-END
+           END-IF.
+
+      *   The master is keyed by the customer's original name, not by
+      *   "DEEPAK" -- CUSTOMER-INFO-NAME has already been overwritten
+      *   by the time this paragraph runs, so the key has to come from
+      *   BEFORE-STAGING-NAME, staged before that rename happened.
+           MOVE BEFORE-STAGING-NAME TO CUSTOMER-MASTER-KEY.
+           MOVE CUSTOMER-INFO-JOB  TO CUSTOMER-MASTER-JOB.
+           MOVE CUSTOMER-INFO-DATE TO CUSTOMER-MASTER-DATE.
+
+           READ CUSTOMER-MASTER-FILE
+              KEY IS CUSTOMER-MASTER-KEY
+              INVALID KEY CONTINUE
+           END-READ.
+
+           IF CUSTOMER-MASTER-STATUS = "00"
+              MOVE CUSTOMER-INFO-JOB  TO CUSTOMER-MASTER-JOB
+              MOVE CUSTOMER-INFO-DATE TO CUSTOMER-MASTER-DATE
+              REWRITE CUSTOMER-MASTER-RECORD
+           ELSE
+              WRITE CUSTOMER-MASTER-RECORD
+           END-IF.
+
+      *   REWRITE/WRITE's own FILE STATUS (duplicate key, no space,
+      *   and so on) was previously never looked at -- a failure here
+      *   dropped the Java-triggered rename with no DISPLAY and no
+      *   RETURN-CODE signal, reporting success on a run that actually
+      *   lost the update.
+           IF CUSTOMER-MASTER-STATUS NOT = "00"
+              DISPLAY "COBOL:>> ERROR: CUSTOMER-MASTER-FILE WRITE"
+                      " FAILED, STATUS=" CUSTOMER-MASTER-STATUS
+              MOVE "Y" TO MASTER-UPDATE-FAILED-SWITCH
+           END-IF.
+
+           CLOSE CUSTOMER-MASTER-FILE.
+       UPDATE-CUSTOMER-MASTER-END.
+           EXIT.
