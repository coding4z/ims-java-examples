@@ -13,23 +13,34 @@ Process pgmname(longmixed),dll,thread
        01 BB  PIC S9(9) BINARY.
        01 ENV-PTR   USAGE POINTER.
        01 OBJECT-REF  PIC S9(9) BINARY.
+
+      *   CORRELATION-ID is the Java-side request/transaction ID
+      *   passed in alongside the buffer so a COB1 invocation can be
+      *   tied back to the request that triggered it when tracing a
+      *   customer's path across the COBOL/Java boundary.  It comes in
+      *   BY VALUE straight off the JVM's stack, same as ENV-PTR,
+      *   OBJECT-REF, and BB above, so it has to share their
+      *   PIC S9(9) BINARY representation rather than zoned-decimal
+      *   DISPLAY.
+       01 CORRELATION-ID  PIC S9(9) BINARY.
        01 JAVA-BUFFER-ADDR USAGE POINTER.
-       
+
        COPY JNI SUPPRESS.
-       
+
        PROCEDURE DIVISION USING BY   VALUE ENV-PTR
                                      OBJECT-REF
                                      BB
+                                     CORRELATION-ID
                            RETURNING JAVA-BUFFER-ADDR.
-           
+
            Set address of JNIEnv to ENV-PTR
            Set address of JNINativeInterface to JNIEnv
-           
+
            Call GetDirectBufferAddress using by value ENV-PTR BB
               returning JAVA-BUFFER-ADDR
-        
 
-           Call "COB1" using JAVA-BUFFER-ADDR
-         
+
+           Call "COB1" using JAVA-BUFFER-ADDR CORRELATION-ID
+
 
            GOBACK.
\ No newline at end of file
