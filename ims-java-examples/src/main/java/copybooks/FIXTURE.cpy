@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  FIXTURE
+      *
+      *  One regression test case for the COBTDRV driver: a
+      *  CUSTOMER-INFO before-image to feed COBTOJAV, paired with the
+      *  after-image the run is expected to produce.  Widths mirror
+      *  CUSTINFO (6/8/9) the same way AUDITREC's images do.
+      *****************************************************************
+       01  FIXTURE-RECORD.
+           05  FIXTURE-BEFORE-IMAGE.
+               10  FIXTURE-BEFORE-NAME      PIC X(6).
+               10  FIXTURE-BEFORE-JOB       PIC X(8).
+               10  FIXTURE-BEFORE-DATE      PIC X(9).
+           05  FIXTURE-EXPECTED-AFTER-IMAGE.
+               10  FIXTURE-AFTER-NAME       PIC X(6).
+               10  FIXTURE-AFTER-JOB        PIC X(8).
+               10  FIXTURE-AFTER-DATE       PIC X(9).
