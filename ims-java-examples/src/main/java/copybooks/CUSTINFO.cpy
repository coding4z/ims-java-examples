@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CUSTINFO
+      *
+      *  CUSTOMER-INFO record layout shared by COBTOJAV (which builds
+      *  the buffer on the COBOL side before handing it to Java) and
+      *  COB1 (which reads the same buffer back after Java hands it
+      *  off again).  This is COPY'd into both programs so the two
+      *  sides can never drift out of sync with each other.
+      *
+      *  Also COPY'd (with the level number REPLACED) wherever
+      *  CUSTOMER-INFO needs to appear as a table entry instead of a
+      *  standalone record, e.g. CUSTBATC.
+      *****************************************************************
+       01  CUSTOMER-INFO.
+           05  CUSTOMER-INFO-NAME      PIC X(6).
+           05  CUSTOMER-INFO-JOB       PIC X(8).
+           05  CUSTOMER-INFO-DATE      PIC X(9).
