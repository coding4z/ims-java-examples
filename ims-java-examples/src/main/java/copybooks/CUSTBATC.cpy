@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  CUSTBATC
+      *
+      *  CUSTOMER-INFO-BATCH wraps a leading count field around a
+      *  table of CUSTOMER-INFO-sized slots so one JNI ByteBuffer can
+      *  carry many customers across to Java in a single call instead
+      *  of paying for a JVM round trip per customer.
+      *
+      *  Each slot's fields are COPY'd in from CUSTINFO (renamed onto
+      *  the ENTRY- prefix below) rather than hand-widened here, so a
+      *  change to CUSTOMER-INFO-NAME/JOB/DATE's widths carries over
+      *  to this table automatically instead of silently drifting out
+      *  of step with it.
+      *****************************************************************
+       01  CUSTOMER-INFO-BATCH.
+           05  CUSTOMER-INFO-COUNT      PIC 9(4) BINARY.
+           05  CUSTOMER-INFO-ENTRY OCCURS 1 TO 500 TIMES
+                       DEPENDING ON CUSTOMER-INFO-COUNT.
+               COPY CUSTINFO REPLACING
+                    ==01  CUSTOMER-INFO.==     BY ==  ==
+                    ==05  CUSTOMER-INFO-NAME== BY ==10  ENTRY-NAME==
+                    ==05  CUSTOMER-INFO-JOB ==  BY ==10  ENTRY-JOB==
+                    ==05  CUSTOMER-INFO-DATE== BY ==10  ENTRY-DATE==.
