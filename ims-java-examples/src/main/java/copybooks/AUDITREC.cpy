@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  AUDITREC
+      *
+      *  One record per CUSTOMER-INFO that crosses the COBOL/Java
+      *  boundary, written to the shared audit journal by the AUDITLOG
+      *  subprogram.  The before/after image widths mirror CUSTINFO
+      *  (6/8/9) -- kept as a separate, stable log layout rather than
+      *  nesting CUSTINFO itself so the journal format does not shift
+      *  every time the live buffer layout does.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP          PIC X(26).
+           05  AUDIT-PROGRAM-ID         PIC X(8).
+           05  AUDIT-CORRELATION-ID     PIC 9(9).
+           05  AUDIT-BEFORE-IMAGE.
+               10  AUDIT-BEFORE-NAME    PIC X(6).
+               10  AUDIT-BEFORE-JOB     PIC X(8).
+               10  AUDIT-BEFORE-DATE    PIC X(9).
+           05  AUDIT-AFTER-IMAGE.
+               10  AUDIT-AFTER-NAME     PIC X(6).
+               10  AUDIT-AFTER-JOB      PIC X(8).
+               10  AUDIT-AFTER-DATE     PIC X(9).
