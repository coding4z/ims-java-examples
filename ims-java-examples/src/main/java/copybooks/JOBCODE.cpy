@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  JOBCODE
+      *
+      *  One entry per approved job code, loaded into a table in COB1
+      *  at start-of-run and searched to validate CUSTOMER-INFO-JOB
+      *  before the record is accepted.
+      *****************************************************************
+       01  JOB-CODE-RECORD.
+           05  JOBCODE-VALUE            PIC X(8).
+           05  JOBCODE-DESCRIPTION      PIC X(20).
