@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  JAVACTL
+      *
+      *  Control record read at start-of-run so a single driver
+      *  program can dispatch to whichever Java method a given run
+      *  needs instead of a hard-coded method name/signature.
+      *  JC-BATCH-SIZE caps how many CUSTOMER-INFO occurrences are
+      *  sent to Java per JNI call (see CUSTBATC).
+      *
+      *  JC-SIGNATURE-NAME is a JNI method signature, which runs long
+      *  once a method takes more than one or two parameters (e.g.
+      *  "(Ljava/nio/ByteBuffer;[B)Ljava/lang/String;" is 44 bytes) --
+      *  80 bytes leaves comfortable room without the copybook having
+      *  to be widened again for every new dispatch target.
+      *****************************************************************
+       01  JAVA-CONTROL-RECORD.
+           05  JC-METHOD-NAME           PIC X(80).
+           05  JC-SIGNATURE-NAME        PIC X(80).
+           05  JC-BATCH-SIZE            PIC 9(4).
