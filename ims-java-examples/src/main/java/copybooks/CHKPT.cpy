@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CHKPT
+      *
+      *  Restart checkpoint record.  Written before each JVM
+      *  interaction (JVM startup and each batch call into Java) so a
+      *  rerun after a JVM startup failure can resume from the last
+      *  customer key known to have completed instead of reprocessing
+      *  or skipping records.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-TIMESTAMP          PIC X(26).
+           05  CHKPT-STAGE              PIC X(10).
+           05  CHKPT-LAST-KEY           PIC X(6).
