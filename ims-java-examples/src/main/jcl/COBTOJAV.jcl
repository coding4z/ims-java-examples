@@ -0,0 +1,46 @@
+//COBTOJAV PROC JARDIR='/usr/lpp/javaapp/jars',
+//         STEPLIB='SYS1.LANG.LOADLIB',
+//         CUSTIN='BATCH.COBTOJAV.CUSTIN',
+//         JAVACTL='BATCH.COBTOJAV.JAVACTL',
+//         CHKPTDS='BATCH.COBTOJAV.CHKPTDS',
+//         AUDITJRN='BATCH.COBTOJAV.AUDITJRN',
+//         CUSTMSTR='BATCH.COBTOJAV.CUSTMSTR',
+//         JOBCODES='BATCH.COBTOJAV.JOBCODES',
+//         LOGDSN='BATCH.COBTOJAV.SYSPRINT'
+//*--------------------------------------------------------------*
+//* Cataloged procedure for a COBTOJAV batch step.
+//*
+//* JARDIR feeds CLASSPATH_JAR_DIR (read by JNI-LOOKUPS at start of
+//* run) via an LE ENVAR PARM, so the Java jar location can be
+//* pointed at test or prod without touching the load module.
+//* STEPLIB carries the JNI-enabled LE runtime and the COBOL load
+//* library containing COBTOJAV, COB1, the wrapper, and AUDITLOG.
+//* CUSTMSTR and JOBCODES are opened by COB1, which this step calls
+//* by way of the JNI round trip through the wrapper -- they belong
+//* to this step's DD list the same as any other file a CALLed
+//* subprogram opens in the same run unit.  CUSTMSTR is COB1's VSAM
+//* customer master (a pre-defined KSDS keyed by CUSTOMER-INFO-NAME);
+//* JOBCODES is the sequential job-code reference file COB1 loads
+//* once per run to validate CUSTOMER-INFO-JOB.
+//* Unqualified DISPLAY in this dialect resolves to ddname SYSOUT
+//* (not SYSPRINT), so SYSOUT itself is routed to the catalogued
+//* LOGDSN dataset below rather than left as ephemeral spool -- that
+//* is what actually captures COBTOJAV's DISPLAY-based run log past
+//* the end of the job.
+//*--------------------------------------------------------------*
+//RUN      EXEC PGM=COBTOJAV,REGION=0M,
+//         PARM='ENVAR("CLASSPATH_JAR_DIR=&JARDIR")/'
+//STEPLIB  DD   DSN=&STEPLIB,DISP=SHR
+//         DD   DSN=CEE.SCEERUN,DISP=SHR
+//         DD   DSN=CEE.SCEERUN2,DISP=SHR
+//CUSTIN   DD   DSN=&CUSTIN,DISP=SHR
+//JAVACTL  DD   DSN=&JAVACTL,DISP=SHR
+//CHKPTDS  DD   DSN=&CHKPTDS,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5)),DCB=(LRECL=42,RECFM=FB)
+//AUDITJRN DD   DSN=&AUDITJRN,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(5,5)),DCB=(LRECL=89,RECFM=FB)
+//CUSTMSTR DD   DSN=&CUSTMSTR,DISP=SHR
+//JOBCODES DD   DSN=&JOBCODES,DISP=SHR
+//SYSOUT   DD   DSN=&LOGDSN,DISP=(MOD,CATLG,CATLG),
+//         SPACE=(CYL,(5,5)),DCB=(LRECL=133,RECFM=FBA)
+//CEEDUMP  DD   SYSOUT=*
