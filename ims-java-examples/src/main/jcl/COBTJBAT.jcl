@@ -0,0 +1,9 @@
+//COBTJBAT JOB (ACCT#),'COBOL/JAVA BRIDGE',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Sample batch window invocation of the COBTOJAV PROC.  Override
+//* JARDIR here to point this run's classpath at a different jar
+//* library without touching the PROC itself.
+//*--------------------------------------------------------------*
+//JCLLIB   JCLLIB ORDER=BATCH.PROCLIB
+//STEP1    EXEC COBTOJAV,JARDIR='/usr/lpp/javaapp/jars'
